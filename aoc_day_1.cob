@@ -4,10 +4,27 @@
 000400 environment division.
 000500 input-output section.
 000600  file-control.
-000700  select input_1 assign to 'data.dat'
-000800  organization is line sequential.
+000700  select input_1 assign dynamic ws_input_filename
+000800  organization is line sequential
+000810  file status is ws_status_input.
 000900  select out_1 assign to 'out.txt'
-001000  organization is line sequential.
+001000  organization is line sequential
+001005  file status is ws_status_out.
+001010  select reject_1 assign to 'reject.txt'
+001020  organization is line sequential
+001025  file status is ws_status_reject.
+001030  select filelist_1 assign to 'filelist.dat'
+001040  organization is line sequential
+001045  file status is ws_status_filelist.
+001050  select checkpt_1 assign to 'checkpt.dat'
+001055  organization is line sequential
+001060  file status is ws_status_checkpt.
+001065  select restart_1 assign to 'restart.ctl'
+001070  organization is line sequential
+001075  file status is ws_status_restart.
+001076  select summary_1 assign to 'summary.txt'
+001077  organization is line sequential
+001078  file status is ws_status_summary.
 001100
 001200 data division.
 001300 file section.
@@ -15,135 +32,428 @@
 001500 01 input_1-file.
 001600  03 in_string  pic x(65).
 001700 fd out_1.
-001800 01 out_1_file  pic x(130).
+001800 01 out_1_file  pic x(172).
+001810 fd reject_1.
+001820 01 reject_1_file pic x(136).
+001830 fd filelist_1.
+001840 01 filelist_1_file pic x(48).
+001850 fd checkpt_1.
+001851 01 checkpt_1_file.
+001852  03 ckpt_rec_count    pic 9(6).
+001853  03 ckpt_concat_2     pic 9(6).
+001854  03 ckpt_reject_count pic 9(6).
+001858  03 ckpt_quality_stats.
+001859   05 ckpt_processed_count pic 9(6).
+001861   05 ckpt_match_count     pic 9(6).
+001862   05 ckpt_tens_dist occurs 10 times pic 9(6).
+001863 fd restart_1.
+001865 01 restart_1_file  pic x(1).
+001870 fd summary_1.
+001875 01 summary_1_file  pic x(80).
 001900
 002000 working-storage section.
 002100 01 ws-eof       pic a.
-002200 01 ws_pointer_num  pic 99   value zero.
+002110 01 ws-filelist-eof pic a.
+002120 01 ws_input_filename pic x(48) value space.
+002130 01 ws_status_input    pic x(2) value "00".
+002140 01 ws_status_out      pic x(2) value "00".
+002150 01 ws_status_reject   pic x(2) value "00".
+002160 01 ws_status_filelist pic x(2) value "00".
+002165 01 ws_status_checkpt  pic x(2) value "00".
+002170 01 ws_status_restart  pic x(2) value "00".
+002172 01 ws_status_summary  pic x(2) value "00".
+002175 01 ws_restart_eof          pic a    value 'N'.
+002180 01 ws_restart_mode         pic a    value 'N'.
+002185 01 ws_restart_skip_count   pic 9(6) value zero.
+002190 01 ws_checkpoint_interval  pic 9(6) value 1000.
+002195 01 ws_checkpoint_quotient  pic 9(6) value zero.
+002196 01 ws_checkpoint_remainder pic 9(6) value zero.
+002210 01 ws_log_line.
+002220   03 ws_log_prefix     pic x(14) value "** IO ERROR **".
+002230   03 filler            pic x value space.
+002240   03 ws_log_filename   pic x(48).
+002250   03 filler            pic x value space.
+002260   03 ws_log_status_txt pic x(8) value "STATUS: ".
+002270   03 ws_log_status     pic x(2).
+002280   03 filler            pic x(2) value space.
+002290   03 ws_log_msg        pic x(40).
+002295 01 ws_pointer_num  pic 99   value zero.
 002300 01 fil          pic x(4) value space.
-002400 01 num_part_1   pic 9    value zero.
-002500 01 num_part_2   pic 9    value zero.
-002600 01 num_part_3   pic 9    value zero.
-002700 01 num_part_4   pic 9    value zero.
-002800 01 num_part_5   pic 9    value zero.
-002900 01 num_part_6   pic 9    value zero.
-003000 01 num_part_7   pic 9    value zero.
-003100 01 num_part_8   pic 9    value zero.
-003200 01 num_part_9   pic 9    value zero.
-003300 01 num_part_10  pic 9    value zero.
-003400 01 num_part_11  pic 9    value zero.
-003500 01 num_part_12  pic 9    value zero.
+002410 01 num_digit_6  pic 9    value zero.
+002420 01 num_digit_7  pic 9    value zero.
+002430 01 num_digit_8  pic 9    value zero.
+002440 01 num_digit_9  pic 9    value zero.
+002450 01 num_digit_10 pic 9    value zero.
+002460 01 num_digit_11 pic 9    value zero.
+002470 01 ws_scan_pos     pic 9(3) value zero.
+002480 01 ws_match_len    pic 9    value zero.
+002490 01 ws_digit_value  pic 9    value zero.
+002500 01 ws_any_digit    pic a    value 'N'.
+002510 01 ws_digit_occurs pic 9(3) value zero.
 003600 01 concat_num_1 pic 9(6) value zero.
 003700 01 concat_num_2 pic 9(6) value zero.
-003800
-003900 01 ws_out_1.
-004000   03 out_string pic x(40).
-004100   03 first_txt  pic x(10) value "    1st : ".
-004200   03 first_num  pic 9.
-004300   03 second_txt pic x(10) value "    2nd : ".
-004400   03 second_num pic 9.
-004500   03 third_txt  pic x(10) value "    3th : ".
-004600   03 third_num  pic 9.
-004700   03 fourth_txt pic x(10) value "    4th : ".
-004800   03 fourth_num pic 9.
-004900   03 fifth_txt  pic x(10) value "    5th : ".
-005000   03 fifth_num  pic 9.
-005100   03 sixth_txt  pic x(10) value "    6th : ".
-005200   03 sixth_num  pic 9.
-005300   03 filler     pic x value space.
-005400   03 concat_out pic x(6).
-005500   03 filler     pic x value space.
-005600   03 concat_o   pic x(6).
-005700   03 filler     pic x value space.
-005800   03 pointer_num pic 99.
-005900
-006000 procedure division.
-006100    open output out_1.
-006200    open input input_1.
-006300       perform until ws-eof='Y'
-006400          read input_1
-006500             at end
-006600                move 'Y' to ws-eof
-006700             not at end
-006800               perform num_delimiter
-006900               perform num_display
-007300               perform num_concat
-007400               add concat_num_1 to concat_num_2
-007600               perform write_out 1 times
-007700               perform num_reset
-007800          end-read
-007900       end-perform
-008000    close input_1, out_1.
-008100
-008200 write_out section.
-008300     move in_string     to  out_string.
-008400     move num_part_6    to  first_num.
-008500     move num_part_7    to  second_num.
-008600     move num_part_8    to  third_num.
-008700     move num_part_9    to  fourth_num.
-008800     move num_part_10   to  fifth_num.
-008900     move num_part_11   to  sixth_num.
-009000     move concat_num_2  to  concat_out.
-009100     move concat_num_1  to  concat_o.
-009200     move ws_pointer_num to pointer_num.
-009300     write out_1_file   from  ws_out_1 after advancing 1 line.
-009400
-009500 num_pointer section.
-009600     unstring in_string delimited by all "1" or "2" or "3" or "4"
-009700     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1
-009800     count ws_pointer_num.
-009900
-010000 num_display section.
-010100     perform num_pointer.
+003800 01 ws_record_count pic 9(6) value zero.
+003810 01 ws_reject_count pic 9(6) value zero.
+003812 01 ws_quality_stats.
+003813   03 ws_processed_count pic 9(6) value zero.
+003814   03 ws_match_count     pic 9(6) value zero.
+003815   03 ws_tens_dist occurs 10 times pic 9(6) value zero.
+003816 01 ws_dist_idx pic 99 value zero.
+003831     copy "numdelim.cpy".
+003832
+003840 01 ws_reject_line.
+003841   03 reject_src     pic x(48).
+003842   03 filler         pic x value space.
+003850   03 reject_rec_txt pic x(12) value "RECORD NBR: ".
+003860   03 reject_rec_num pic zzzzz9.
+003870   03 filler         pic x(4)  value "  : ".
+003880   03 reject_raw     pic x(65).
+003900
+004000 01 ws_out_1.
+004010   03 source_file pic x(48).
+004020   03 filler      pic x value space.
+004100   03 out_string pic x(40).
+004200   03 first_txt  pic x(10) value "    1st : ".
+004300   03 first_num  pic 9.
+004400   03 second_txt pic x(10) value "    2nd : ".
+004500   03 second_num pic 9.
+004600   03 third_txt  pic x(10) value "    3th : ".
+004700   03 third_num  pic 9.
+004800   03 fourth_txt pic x(10) value "    4th : ".
+004900   03 fourth_num pic 9.
+005000   03 fifth_txt  pic x(10) value "    5th : ".
+005100   03 fifth_num  pic 9.
+005200   03 sixth_txt  pic x(10) value "    6th : ".
+005300   03 sixth_num  pic 9.
+005400   03 filler     pic x value space.
+005500   03 concat_out pic x(6).
+005600   03 filler     pic x value space.
+005700   03 concat_o   pic x(6).
+005800   03 filler     pic x value space.
+005900   03 pointer_num pic 99.
+006000
+006100 01 ws_trailer.
+006200   03 trailer_label pic x(12) value "** TOTAL **".
+006300   03 trailer_recs_txt pic x(14) value " RECORDS READ:".
+006400   03 trailer_recs  pic zzzzz9.
+006500   03 trailer_tot_txt pic x(14) value "  GRAND TOTAL:".
+006600   03 trailer_tot   pic zzzzz9.
+006610   03 trailer_rej_txt pic x(14) value "   REJECTED  :".
+006620   03 trailer_rej   pic zzzzz9.
+006700
+006710 01 ws_summary_hdr.
+006711   03 filler pic x(20) value "** DATA QUALITY **".
+006712   03 filler pic x(14) value "  PROCESSED:".
+006713   03 summ_proc   pic zzzzz9.
+006714   03 filler pic x(14) value "  MATCHES :".
+006715   03 summ_match  pic zzzzz9.
+006716
+006720 01 ws_summary_dist.
+006721   03 filler pic x(16) value "   TENS DIGIT ".
+006722   03 summ_dist_digit pic 9.
+006723   03 filler pic x(4)  value " -- ".
+006724   03 summ_dist_count pic zzzzz9.
+007000 procedure division.
+007010    perform check_restart_flag.
+007020    if ws_restart_mode = 'Y'
+007030      perform load_checkpoint
+007040    end-if.
+007050    perform open_out_1.
+007060    perform open_reject_1.
+007070    perform open_checkpt_1.
+007080    perform open_summary_1.
+007085    open input filelist_1.
+007090    if ws_status_filelist not = "00"
+007095      move "FILELIST.DAT" to ws_log_filename
+007100      move ws_status_filelist to ws_log_status
+007105      move "OPEN INPUT FAILED" to ws_log_msg
+007110      perform log_file_error
+007115      move 16 to return-code
+007120      stop run
+007125    end-if.
+007130       perform until ws-filelist-eof='Y'
+007140          read filelist_1 into ws_input_filename
+007150             at end
+007160                move 'Y' to ws-filelist-eof
+007170             not at end
+007171               if ws_status_filelist not = "00"
+007172                 move "FILELIST.DAT" to ws_log_filename
+007173                 move ws_status_filelist to ws_log_status
+007174                 move "READ ERROR - JOB TERMINATED" to ws_log_msg
+007175                 perform log_file_error
+007176                 move 'Y' to ws-filelist-eof
+007177               else
+007178                 perform process_one_file
+007179               end-if
+007190          end-read
+007200       end-perform
+007210    close filelist_1.
+007220    perform write_trailer.
+007225    perform write_summary.
+007230    close out_1, reject_1, checkpt_1, summary_1.
+007240    stop run.
+
+007250 check_restart_flag section.
+007251     open input restart_1.
+007252     if ws_status_restart = "00"
+007253       read restart_1 into restart_1_file
+007254          at end
+007255             continue
+007256          not at end
+007257             if restart_1_file = 'Y'
+007258               move 'Y' to ws_restart_mode
+007259             end-if
+007260       end-read
+007261       close restart_1
+007262     end-if.
+
+007270 load_checkpoint section.
+007271     open input checkpt_1.
+007272     if ws_status_checkpt not = "00"
+007273       move "CHECKPT.DAT" to ws_log_filename
+007274       move ws_status_checkpt to ws_log_status
+007275       move "RESTART REQUESTED, NO CHECKPOINT FOUND" to ws_log_msg
+007280       perform log_file_error
+007290       move 16 to return-code
+007300       stop run
+007310     end-if.
+007315     perform until ws_restart_eof = 'Y'
+007320       read checkpt_1
+007325          at end
+007330             move 'Y' to ws_restart_eof
+007335          not at end
+007340            if ws_status_checkpt not = "00"
+007345              move "CHECKPT.DAT" to ws_log_filename
+007350              move ws_status_checkpt to ws_log_status
+007355              move "READ ERROR - RESTART ABANDONED" to ws_log_msg
+007360              perform log_file_error
+007365              move 16 to return-code
+007370              stop run
+007375            end-if
+007380            move ckpt_rec_count to ws_restart_skip_count
+007385            move ckpt_concat_2  to concat_num_2
+007390            move ckpt_reject_count  to ws_reject_count
+007395            move ckpt_quality_stats to ws_quality_stats
+007400       end-read
+007405     end-perform.
+007410     close checkpt_1.
+
+007440 open_out_1 section.
+007450     if ws_restart_mode = 'Y'
+007460       open extend out_1
+007470     else
+007480       open output out_1
+007490     end-if.
+007500     if ws_status_out not = "00"
+007510       move "OUT.TXT" to ws_log_filename
+007520       move ws_status_out to ws_log_status
+007530       move "OPEN FAILED" to ws_log_msg
+007540       perform log_file_error
+007550       move 16 to return-code
+007560       stop run
+007570     end-if.
+
+007580 open_reject_1 section.
+007590     if ws_restart_mode = 'Y'
+007600       open extend reject_1
+007610     else
+007620       open output reject_1
+007630     end-if.
+007640     if ws_status_reject not = "00"
+007650       move "REJECT.TXT" to ws_log_filename
+007660       move ws_status_reject to ws_log_status
+007670       move "OPEN FAILED" to ws_log_msg
+007680       perform log_file_error
+007690       move 16 to return-code
+007700       stop run
+007710     end-if.
+
+007720 open_checkpt_1 section.
+007730     if ws_restart_mode = 'Y'
+007740       open extend checkpt_1
+007750     else
+007760       open output checkpt_1
+007770     end-if.
+007780     if ws_status_checkpt not = "00"
+007790       move "CHECKPT.DAT" to ws_log_filename
+007800       move ws_status_checkpt to ws_log_status
+007810       move "OPEN FAILED" to ws_log_msg
+007820       perform log_file_error
+007830       move 16 to return-code
+007840       stop run
+007850     end-if.
+
+007860 open_summary_1 section.
+007870     open output summary_1.
+007880     if ws_status_summary not = "00"
+007890       move "SUMMARY.TXT" to ws_log_filename
+007900       move ws_status_summary to ws_log_status
+007910       move "OPEN FAILED" to ws_log_msg
+007920       perform log_file_error
+007930       move 16 to return-code
+007940       stop run
+007950     end-if.
+
+007960 process_one_file section.
+007970     move space to ws-eof.
+007980     open input input_1.
+007990     if ws_status_input not = "00"
+008000       move ws_input_filename to ws_log_filename
+008010       move ws_status_input to ws_log_status
+008020       move "OPEN INPUT FAILED - FILE SKIPPED" to ws_log_msg
+008030       perform log_file_error
+008040     else
+008050        perform until ws-eof='Y'
+008060          read input_1
+008070             at end
+008080                move 'Y' to ws-eof
+008090             not at end
+008100               if ws_status_input not = "00"
+008110                 move ws_input_filename to ws_log_filename
+008120                 move ws_status_input to ws_log_status
+008130                 move "READ ERROR - FILE ABANDONED" to ws_log_msg
+008140                 perform log_file_error
+008150                 move 'Y' to ws-eof
+008160               else
+008170                 add 1 to ws_record_count
+008180                 if ws_restart_mode = 'Y'
+008190                    and ws_record_count <= ws_restart_skip_count
+008200                   continue
+008210                 else
+008220                   perform num_delimiter
+008230                   if ws_any_digit = 'N'
+008240                     add 1 to ws_reject_count
+008250                     perform write_reject
+008260                   else
+008270                     perform num_concat
+008280                     add concat_num_1 to concat_num_2
+008290                     perform write_out 1 times
+008300                     perform accumulate_quality_stats
+008310                   end-if
+008320                   perform checkpoint_if_due
+008330                 end-if
+008340               end-if
+008500          end-read
+008600       end-perform
+008610       close input_1
+008620     end-if.
+
+008630 log_file_error section.
+008640     display ws_log_line.
+
+008650 checkpoint_if_due section.
+008660     divide ws_record_count by ws_checkpoint_interval
+008670       giving ws_checkpoint_quotient
+008680       remainder ws_checkpoint_remainder.
+008690     if ws_checkpoint_remainder = zero
+008700       perform write_checkpoint
+008710     end-if.
+
+008720 write_checkpoint section.
+008730     move ws_record_count to ckpt_rec_count.
+008740     move concat_num_2    to ckpt_concat_2.
+008743     move ws_reject_count to ckpt_reject_count.
+008745     move ws_quality_stats to ckpt_quality_stats.
+008750     write checkpt_1_file.
+008900
+009000 write_out section.
+009010     move ws_input_filename to source_file.
+009100     move in_string     to  out_string.
+009200     move num_digit_6   to  first_num.
+009300     move num_digit_7   to  second_num.
+009400     move num_digit_8   to  third_num.
+009500     move num_digit_9   to  fourth_num.
+009600     move num_digit_10  to  fifth_num.
+009700     move num_digit_11  to  sixth_num.
+009800     move concat_num_2  to  concat_out.
+009900     move concat_num_1  to  concat_o.
+010000     move ws_pointer_num to pointer_num.
+010100     write out_1_file   from  ws_out_1 after advancing 1 line.
 010200
-010300 num_delimiter section.
-010400     unstring in_string delimited by "1" or "2" or "3" or "4"
-010500     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1
-010600     delimiter in num_part_6.
-010700     unstring in_string delimited by "1" or "2" or "3" or "4"
-010800     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1,
-010900     num_part_2 delimiter in num_part_7.
-011000     unstring in_string delimited by "1" or "2" or "3" or "4"
-011100     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1,
-011200     num_part_2,num_part_3 delimiter in num_part_8.
-011300     unstring in_string delimited by "1" or "2" or "3" or "4"
-011400     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1,
-011500     num_part_2,num_part_3,num_part_4 delimiter in num_part_9.
-011600     unstring in_string delimited by "1" or "2" or "3" or "4"
-011700     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1,
-011800     num_part_2,num_part_3,num_part_4,num_part_5
-011900     delimiter in num_part_10.
-012000     unstring in_string delimited by "1" or "2" or "3" or "4"
-012100     or "5" or "6" or "7" or "8" or "9" or "0" into num_part_1,
-012200     num_part_2,num_part_3,num_part_4,num_part_5,num_part_12
-012300     delimiter in num_part_11.
-012400
-012500 num_concat section.
-012600     multiply num_part_6 by 10 giving  concat_num_1
-012700     if num_part_11 not equal 0 then
-012800       add num_part_11 to concat_num_1
-012900     else
-013000       if num_part_10 not equal 0 then
-013100         add num_part_10 to concat_num_1
-013200       else
-013300        if num_part_9 not equal 0 then
-013400          add num_part_9 to concat_num_1
-013500        else
-013600           if num_part_8 not equal 0 then
-013700             add num_part_8 to concat_num_1
-013800           else
-013900             if num_part_7 not equal 0 then
-014000               add num_part_7 to concat_num_1
-014100             else
-014200               add num_part_6 to concat_num_1
-014300             end-if
-014400           end-if
-014500        end-if
-014600       end-if
-014700     end-if.
-014800
-014900 num_reset section.
-015000     move zero to num_part_6, num_part_7, num_part_8, num_part_9,
-015100       num_part_10, num_part_11.
-015200
-015300 end program aoc_1.
+010300 write_trailer section.
+010400     move ws_record_count to trailer_recs.
+010500     move concat_num_2    to trailer_tot.
+010510     move ws_reject_count to trailer_rej.
+010600     write out_1_file     from ws_trailer after advancing 1 line.
+
+010650 write_reject section.
+010655     move ws_input_filename to reject_src.
+010660     move ws_record_count to reject_rec_num.
+010670     move in_string       to reject_raw.
+010680     write reject_1_file  from ws_reject_line
+010681       after advancing 1 line.
+
+010690 accumulate_quality_stats section.
+010691     add 1 to ws_processed_count.
+010692     if num_digit_6 = num_digit_11
+010693       add 1 to ws_match_count
+010694     end-if.
+010695     add 1 to ws_tens_dist (num_digit_6 + 1).
+
+010850 write_summary section.
+010860     move ws_processed_count to summ_proc.
+010870     move ws_match_count     to summ_match.
+010880     write summary_1_file from ws_summary_hdr
+010890       after advancing 1 line.
+010900     perform varying ws_dist_idx from 1 by 1
+010910       until ws_dist_idx > 10
+010920       perform write_summary_dist_line
+010930     end-perform.
+
+010940 write_summary_dist_line section.
+010950     compute summ_dist_digit = ws_dist_idx - 1.
+010960     move ws_tens_dist (ws_dist_idx) to summ_dist_count.
+010970     write summary_1_file from ws_summary_dist
+010980       after advancing 1 line.
+
+011000 num_delimiter section.
+011010     move zero to num_digit_6, num_digit_7, num_digit_8,
+011015       num_digit_9, num_digit_10, num_digit_11.
+011020     move zero to ws_digit_occurs, ws_pointer_num.
+011030     move 'N' to ws_any_digit.
+011040     perform varying ws_scan_pos from 1 by 1
+011050       until ws_scan_pos > 65
+011060         perform num_match_at_pos
+011070         if ws_match_len > zero
+011080           add 1 to ws_digit_occurs
+011090           move 'Y' to ws_any_digit
+011100           evaluate ws_digit_occurs
+011110             when 1
+011120               move ws_digit_value to num_digit_6
+011130               compute ws_pointer_num = ws_scan_pos - 1
+011140             when 2 move ws_digit_value to num_digit_7
+011150             when 3 move ws_digit_value to num_digit_8
+011160             when 4 move ws_digit_value to num_digit_9
+011170             when 5 move ws_digit_value to num_digit_10
+011180             when other continue
+011190           end-evaluate
+011200           move ws_digit_value to num_digit_11
+011210         end-if
+011220     end-perform.
+011230
+011300 num_match_at_pos section.
+011310     move zero to ws_match_len.
+011320     move zero to ws_digit_value.
+011330     perform varying dl100-digit-idx from 1 by 1
+011340       until dl100-digit-idx > 19
+011350       if ws_match_len = zero
+011360         if ws_scan_pos + dl100-digit-length (dl100-digit-idx) - 1
+011370                <= 65
+011380           if in_string (ws_scan_pos :
+011390                dl100-digit-length (dl100-digit-idx))
+011400                = dl100-digit-text (dl100-digit-idx)
+011410                  (1 : dl100-digit-length (dl100-digit-idx))
+011420             move dl100-digit-length (dl100-digit-idx)
+011421               to ws_match_len
+011430             move dl100-digit-value  (dl100-digit-idx)
+011431               to ws_digit_value
+011440           end-if
+011450         end-if
+011460       end-if
+011470     end-perform.
+011480
+014000 num_concat section.
+014100     multiply num_digit_6 by 10 giving concat_num_1.
+014200     add num_digit_11 to concat_num_1.
+016700
+016800 end program aoc_1.
