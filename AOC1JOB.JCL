@@ -0,0 +1,41 @@
+//AOC1JOB  JOB (ACCTNO),'CALIBRATION EXTRACT',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//* NIGHTLY BATCH CYCLE FOR THE CALIBRATION EXTRACT (PGM=AOC1).
+//* AOC1'S SELECT CLAUSES OPEN FILELIST.DAT/OUT.TXT/REJECT.TXT/
+//* CHECKPT.DAT/RESTART.CTL/SUMMARY.TXT BY LITERAL NAME IN ITS OWN
+//* CURRENT WORKING DIRECTORY, NOT BY DDNAME, SO THIS JOB DRIVES A
+//* SHELL COMMAND UNDER BPXBATCH AGAINST A FIXED USS WORK DIRECTORY
+//* RATHER THAN ALLOCATING CONVENTIONAL DD-BOUND MVS DATASETS.
+//*
+//STEP010  EXEC PGM=BPXBATCH
+//* STAGE TODAY'S FILE LIST AND EVERY BRANCH EXTRACT IT NAMES FROM
+//* THE FEED LIBRARY INTO THE WORK DIRECTORY AOC1 WILL CD INTO -
+//* INPUT_1 IS OPENED BY LITERAL NAME OUT OF THAT DIRECTORY, SO EACH
+//* LISTED BRANCH FILE MUST ALREADY BE STAGED THERE BEFORE STEP020
+//STDPARM  DD  *
+SH /prod/aoc1/bin/stage_filelist.sh
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=BPXBATCH,COND=(0,NE,STEP010)
+//* RUN THE CALIBRATION EXTRACT AGAINST THE STAGED BRANCH FILES
+//STDPARM  DD  *
+SH cd /prod/aoc1/work && /prod/aoc1/bin/aoc1
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=BPXBATCH,COND=(0,NE,STEP020)
+//* ARCHIVE TODAY'S DETAIL REPORT TO A DATED GENERATION
+//STDPARM  DD  *
+SH cp /prod/aoc1/work/out.txt /prod/aoc1/archive/out.`date +%Y%m%d`.txt
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=BPXBATCH,COND=(0,NE,STEP020)
+//* ARCHIVE TODAY'S SUMMARY REPORT TO A DATED GENERATION
+//STDPARM  DD  *
+SH cp /prod/aoc1/work/summary.txt /prod/aoc1/archive/sum.`date +%Y%m%d`.txt
+//STDOUT   DD  SYSOUT=*
+//STDERR   DD  SYSOUT=*
