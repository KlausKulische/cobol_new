@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*numdelim.cpy
+000300*
+000400*table of the digit characters and spelled-out digit words that
+000500*count as a "digit" when a record is scanned for its calibration
+000600*value.  every paragraph that needs to recognize a digit looks
+000700*it up here, so widening or narrowing the recognized set (for
+000800*example if zero is ever spelled out too) is a one-place change.
+000900******************************************************************
+001000 01  dl100-digit-values.
+001010     05  filler pic x(7) value "1    11".
+001020     05  filler pic x(7) value "2    21".
+001030     05  filler pic x(7) value "3    31".
+001040     05  filler pic x(7) value "4    41".
+001050     05  filler pic x(7) value "5    51".
+001060     05  filler pic x(7) value "6    61".
+001070     05  filler pic x(7) value "7    71".
+001080     05  filler pic x(7) value "8    81".
+001090     05  filler pic x(7) value "9    91".
+001100     05  filler pic x(7) value "0    01".
+001110     05  filler pic x(7) value "one  13".
+001120     05  filler pic x(7) value "two  23".
+001130     05  filler pic x(7) value "three35".
+001140     05  filler pic x(7) value "four 44".
+001150     05  filler pic x(7) value "five 54".
+001160     05  filler pic x(7) value "six  63".
+001170     05  filler pic x(7) value "seven75".
+001180     05  filler pic x(7) value "eight85".
+001190     05  filler pic x(7) value "nine 94".
+001200
+001300 01  dl100-digit-table redefines dl100-digit-values.
+001400     05  dl100-digit-entry occurs 19 times
+001500             indexed by dl100-digit-idx.
+001600         10  dl100-digit-text   pic x(5).
+001700         10  dl100-digit-value  pic 9.
+001800         10  dl100-digit-length pic 9.
